@@ -1,54 +1,1194 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. sekigae.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT I-FILE ASSIGN TO "names.txt"
-                   ORGANIZATION LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD I-FILE
-           LABEL RECORDS ARE STANDARD.
-       01 I-READ PIC X(16).
-
-       WORKING-STORAGE SECTION.
-       01 I-EOF PIC X(02) VALUE LOW-VALUE.
-       01 I PIC 9(01) VALUE 0.
-       01 J PIC 9(01).
-       01 TEMP PIC X(16).
-       01 N-REC.
-               03 N-TABLE PIC X(16) OCCURS 6 TIMES.
-
-       PROCEDURE DIVISION.
-           OPEN INPUT I-FILE.
-           INITIALIZE N-REC.
-           PERFORM UNTIL I-EOF = HIGH-VALUE
-                   MOVE I-READ TO N-TABLE(I)
-                   ADD 1 TO I
-                   READ I-FILE INTO I-READ
-                           AT END MOVE HIGH-VALUE TO I-EOF END-READ
-           END-PERFORM
-           CLOSE I-FILE
-
-           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (11:6)) TO I
-           PERFORM VARYING I FROM 6 BY -1 UNTIL I = 0
-                   COMPUTE J =
-                   FUNCTION MOD(FUNCTION RANDOM * 10000, 6) + 1
-                   MOVE N-TABLE(I) TO TEMP
-                   MOVE N-TABLE(J) TO N-TABLE(I)
-                   MOVE TEMP TO N-TABLE(J)
-           END-PERFORM
-
-           PERFORM VARYING I FROM 6 BY -1 UNTIL I = 4
-                   DISPLAY N-TABLE(I) WITH NO ADVANCING
-           END-PERFORM
-           DISPLAY N-TABLE(I)
-
-           PERFORM VARYING I FROM 3 BY -1 UNTIL I = 1
-                   DISPLAY N-TABLE(I) WITH NO ADVANCING
-           END-PERFORM
-           DISPLAY N-TABLE(I)
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. sekigae.
+000030 AUTHOR. FLOOR-OPS-TEAM.
+000040 INSTALLATION. PEPABO-GINZA.
+000050 DATE-WRITTEN. 2015-01-05.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    SEKIGAE - DAILY DESK SEATING SHUFFLE                      *
+000090*                                                               *
+000100*    READS THE FLOOR ROSTER AND SHUFFLES IT INTO THE SEAT       *
+000110*    POSITIONS FOR THE ROOM(S) ON THE FLOOR.                    *
+000120*                                                               *
+000130*    MODIFICATION HISTORY                                      *
+000140*    DATE       INIT  DESCRIPTION                               *
+000150*    ---------- ----  ------------------------------------------*
+000160*    2015-01-05 AUTH  ORIGINAL VERSION.                         *
+000170*    2026-08-09 FOPS  ROSTER SIZE NO LONGER HARDCODED AT 6 -     *
+000180*                     NAMEFILE NOW CARRIES A COUNT HEADER AND    *
+000190*                     N-TABLE IS SIZED TO MATCH (OCCURS         *
+000200*                     DEPENDING ON).                            *
+000210*    2026-08-09 FOPS  ADDED HISTFILE - TODAY'S NEIGHBOR PAIRS    *
+000220*                     ARE APPENDED AFTER EVERY RUN, AND A        *
+000230*                     CANDIDATE SHUFFLE IS RE-ROLLED WHEN IT     *
+000240*                     REPEATS A PAIR SEEN IN THE LAST 5          *
+000250*                     BUSINESS DAYS.                             *
+000260*    2026-08-09 FOPS  ADDED CHARTFILE - A DATED, ROW-LABELED     *
+000270*                     SEATING CHART SUITABLE FOR POSTING ON      *
+000280*                     THE WALL.                                  *
+000290*    2026-08-09 FOPS  ADDED OPTIONAL EXCLFILE - PAIRS THAT MAY   *
+000300*                     NOT END UP AS ROW NEIGHBORS.  THE SHUFFLE  *
+000310*                     RE-ROLLS UNTIL NONE ARE ADJACENT.          *
+000320*    2026-08-09 FOPS  A SECOND RUN ON THE SAME DAY NOW READS     *
+000330*                     BACK THE DATED RESULT FILE FROM THE FIRST  *
+000340*                     RUN INSTEAD OF RE-SHUFFLING.               *
+000350*    2026-08-09 FOPS  ADDED OPTIONAL ROOMFILE - THE FLOOR CAN    *
+000360*                     NOW BE LAID OUT AS SEVERAL ROOMS OF        *
+000370*                     DIFFERENT SIZES INSTEAD OF ONE IMPLICIT    *
+000380*                     3-AND-3 ROOM.  HISTORY, EXCLUSION AND      *
+000390*                     CHART LOGIC ALL WORK ROOM-BY-ROOM NOW.     *
+000400*    2026-08-09 FOPS  WIDENED THE NAMEFILE BUFFER AND ADDED A    *
+000410*                     ROSTER VALIDATION PASS (BLANK/OVER-LENGTH  *
+000420*                     LINES, DUPLICATE NAMES).                   *
+000430*    2026-08-09 FOPS  ADDED DIRFEED - A DATED, MACHINE-READABLE  *
+000440*                     PER-PERSON FEED FOR THE DIRECTORY/DOOR-    *
+000450*                     BADGE SYSTEM.                              *
+000460*    2026-08-09 FOPS  ADDED OPTIONAL LOCKFILE - SPECIFIC PEOPLE  *
+000470*                     CAN BE PINNED TO SPECIFIC SEATS; ONLY THE  *
+000480*                     REMAINING UNPINNED SEATS ARE SHUFFLED.     *
+000490*    2026-08-09 FOPS  ADDED A DATED STATUS CHECKPOINT FILE -     *
+000500*                     "STARTED" BEFORE THE SHUFFLE, "COMPLETED"  *
+000510*                     ONLY AFTER EVERYTHING IS WRITTEN, SO A JOB *
+000520*                     THAT DIED MID-RUN CAN BE SAFELY RESUBMITTED*
+000530*                     INSTEAD OF TRUSTING A PARTIAL RESULT FILE. *
+000540*****************************************************************
+000550
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT I-FILE ASSIGN TO NAMEFILE
+000600             ORGANIZATION LINE SEQUENTIAL.
+000610
+000620     SELECT HIST-FILE ASSIGN TO HISTFILE
+000630             ORGANIZATION LINE SEQUENTIAL
+000640             FILE STATUS IS HIST-STATUS.
+000650
+000660     SELECT CHART-FILE ASSIGN TO CHARTFILE
+000670             ORGANIZATION LINE SEQUENTIAL.
+000680
+000690     SELECT EXCL-FILE ASSIGN TO EXCLFILE
+000700             ORGANIZATION LINE SEQUENTIAL
+000710             FILE STATUS IS EXCL-STATUS.
+000720
+000730     SELECT RESULT-FILE ASSIGN TO DYNAMIC RESULT-PATH
+000740             ORGANIZATION LINE SEQUENTIAL
+000750             FILE STATUS IS RESULT-STATUS.
+000760
+000770     SELECT ROOM-FILE ASSIGN TO ROOMFILE
+000780             ORGANIZATION LINE SEQUENTIAL
+000790             FILE STATUS IS ROOM-STATUS.
+000800
+000810     SELECT DIRFEED-FILE ASSIGN TO DYNAMIC DIRFEED-PATH
+000820             ORGANIZATION LINE SEQUENTIAL
+000830             FILE STATUS IS DIRFEED-STATUS.
+000840
+000850     SELECT LOCK-FILE ASSIGN TO LOCKFILE
+000860             ORGANIZATION LINE SEQUENTIAL
+000870             FILE STATUS IS LOCK-STATUS.
+000880
+000890     SELECT STATUS-FILE ASSIGN TO DYNAMIC STATUS-PATH
+000900             ORGANIZATION LINE SEQUENTIAL
+000910             FILE STATUS IS RUN-STATUS-STATUS.
+000920
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  I-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  I-READ                     PIC X(32).
+000980 01  I-READ-CNT REDEFINES I-READ.
+000990     03  I-READ-CNT-N           PIC 9(02).
+001000     03  FILLER                 PIC X(30).
+001010
+001020 FD  HIST-FILE
+001030     LABEL RECORDS ARE STANDARD.
+001040 COPY "HISTREC.CPY".
+001050
+001060 FD  CHART-FILE
+001070     LABEL RECORDS ARE STANDARD.
+001080 COPY "CHARTREC.CPY".
+001090
+001100 FD  EXCL-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  EXCL-READ                  PIC X(32).
+001130 01  EXCL-READ-CNT REDEFINES EXCL-READ.
+001140     03  EXCL-READ-CNT-N        PIC 9(02).
+001150     03  FILLER                 PIC X(30).
+001160
+001170 FD  RESULT-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190 01  RESULT-REC                 PIC X(16).
+001200 01  RESULT-REC-CNT REDEFINES RESULT-REC.
+001210     03  RESULT-REC-CNT-N       PIC 9(02).
+001220     03  FILLER                 PIC X(14).
+001230
+001240 FD  ROOM-FILE
+001250     LABEL RECORDS ARE STANDARD.
+001260 01  ROOM-READ                  PIC X(22).
+001270 01  ROOM-READ-CNT REDEFINES ROOM-READ.
+001280     03  ROOM-READ-CNT-N        PIC 9(02).
+001290     03  FILLER                 PIC X(20).
+001330
+001340 FD  DIRFEED-FILE
+001350     LABEL RECORDS ARE STANDARD.
+001360 COPY "DIRFEEDREC.CPY".
+001370
+001380 FD  LOCK-FILE
+001390     LABEL RECORDS ARE STANDARD.
+001400 01  LOCK-READ                  PIC X(18).
+001410 01  LOCK-READ-CNT REDEFINES LOCK-READ.
+001420     03  LOCK-READ-CNT-N        PIC 9(02).
+001430     03  FILLER                 PIC X(16).
+001440
+001450 FD  STATUS-FILE
+001460     LABEL RECORDS ARE STANDARD.
+001470 COPY "STATUSREC.CPY".
+001480
+001490 WORKING-STORAGE SECTION.
+001500*****************************************************************
+001510*    SWITCHES AND COUNTERS                                     *
+001520*****************************************************************
+001530 01  I-EOF                      PIC X(02) VALUE LOW-VALUE.
+001540     88  AT-EOF                              VALUE HIGH-VALUE.
+001550 01  HIST-EOF                   PIC X(02) VALUE LOW-VALUE.
+001560     88  AT-HIST-EOF                         VALUE HIGH-VALUE.
+001570 01  RESULT-EOF                 PIC X(02) VALUE LOW-VALUE.
+001580     88  AT-RESULT-EOF                       VALUE HIGH-VALUE.
+001590 01  HIST-CONFLICT-SW           PIC X(01) VALUE "Y".
+001600     88  HIST-CONFLICT                      VALUE "Y".
+001610     88  HIST-NO-CONFLICT                    VALUE "N".
+001620 77  HIST-STATUS                PIC X(02) VALUE SPACE.
+001630 77  EXCL-STATUS                PIC X(02) VALUE SPACE.
+001640 77  EXCL-COUNT                 PIC 9(02) COMP VALUE 0.
+001650 77  RESULT-STATUS              PIC X(02) VALUE SPACE.
+001660 01  RESULT-PATH                PIC X(40) VALUE SPACE.
+001670 01  RESULT-ALREADY-SW          PIC X(01) VALUE "N".
+001680     88  RESULT-ALREADY-RUN                 VALUE "Y".
+001690     88  RESULT-NOT-RUN                      VALUE "N".
+001700 77  I                          PIC 9(02) COMP VALUE 0.
+001710 77  J                          PIC 9(02) COMP VALUE 0.
+001720 77  K                          PIC 9(02) COMP VALUE 0.
+001730 77  N-COUNT                    PIC 9(02) COMP VALUE 0.
+001740 77  TEMP                       PIC X(16).
+001750 77  SHUFFLE-TRIES              PIC 9(04) COMP VALUE 0.
+001760 77  MAX-SHUFFLE-TRIES          PIC 9(04) COMP VALUE 500.
+001770 77  ROOM-FRONT-START           PIC 9(02) COMP VALUE 0.
+001780 77  ROOM-FRONT-END             PIC 9(02) COMP VALUE 0.
+001790 77  ROOM-BACK-START            PIC 9(02) COMP VALUE 0.
+001800 77  ROOM-BACK-END              PIC 9(02) COMP VALUE 0.
+001810 77  SEAT-NO-DISP               PIC Z9.
+001820 77  ADJ-NAME-A                 PIC X(16).
+001830 77  ADJ-NAME-B                 PIC X(16).
+001840*****************************************************************
+001850*    ROSTER VALIDATION WORK FIELDS                               *
+001860*****************************************************************
+001880 77  START-J                    PIC 9(02) COMP VALUE 0.
+001885 77  ROSTER-LINE-NO             PIC 9(02) COMP VALUE 0.
+001887 77  ROSTER-LINE-NO-2           PIC 9(02) COMP VALUE 0.
+001890*****************************************************************
+001900*    DIRECTORY/DOOR-BADGE OUTBOUND FEED WORK FIELDS              *
+001910*****************************************************************
+001920 77  DIRFEED-STATUS             PIC X(02) VALUE SPACE.
+001930 01  DIRFEED-PATH               PIC X(40) VALUE SPACE.
+001940 77  ROOM-OF-SEAT               PIC 9(02) COMP VALUE 0.
+001950 77  SEAT-IN-ROOM               PIC 9(02) COMP VALUE 0.
+001960 01  SEAT-FOUND-SW              PIC X(01) VALUE "N".
+001970     88  SEAT-FOUND                          VALUE "Y".
+001980*****************************************************************
+001990*    LOCKED-SEAT (PIN) WORK FIELDS                               *
+002000*****************************************************************
+002010 77  LOCK-STATUS                PIC X(02) VALUE SPACE.
+002020 77  LOCK-COUNT                 PIC 9(02) COMP VALUE 0.
+002030 77  LOCK-J                     PIC 9(02) COMP VALUE 0.
+002040 77  LOCK-END-J                 PIC 9(02) COMP VALUE 0.
+002050 77  CUR-POS                    PIC 9(02) COMP VALUE 0.
+002060 77  FREE-COUNT                 PIC 9(02) COMP VALUE 0.
+002070 77  POS-A                      PIC 9(02) COMP VALUE 0.
+002080 77  POS-B                      PIC 9(02) COMP VALUE 0.
+002090 01  NAME-FOUND-SW              PIC X(01) VALUE "N".
+002100     88  NAME-FOUND                          VALUE "Y".
+002110 01  SEAT-LOCKED-SW             PIC X(01) VALUE "N".
+002120     88  SEAT-LOCKED                         VALUE "Y".
+002130*****************************************************************
+002140*    RUN STATUS CHECKPOINT WORK FIELDS                           *
+002150*****************************************************************
+002160 77  RUN-STATUS-STATUS          PIC X(02) VALUE SPACE.
+002170 01  STATUS-PATH                PIC X(40) VALUE SPACE.
+002180 77  ROOM-STATUS                PIC X(02) VALUE SPACE.
+002190 77  ROOM-COUNT                 PIC 9(02) COMP VALUE 1.
+002200*****************************************************************
+002210*    ADJACENCY WORK FIELDS - ROW BOUNDS AND A RUNNING SEAT       *
+002220*    OFFSET USED WHILE THE ROOM LAYOUT IS BEING BUILT            *
+002230*****************************************************************
+002240 77  ROOM-SEAT-RUNNING          PIC 9(02) COMP VALUE 1.
+002250 77  ROOM-SEAT-TOTAL            PIC 9(03) COMP VALUE 0.
+002260 77  ROW-START                  PIC 9(02) COMP VALUE 0.
+002270 77  ROW-END                    PIC 9(02) COMP VALUE 0.
+002280 77  ADJ-COUNT                  PIC 9(02) COMP VALUE 0.
+002290
+002300*****************************************************************
+002310*    TODAY'S DATE AND THE 5-BUSINESS-DAY HISTORY CUTOFF         *
+002320*****************************************************************
+002330 77  TODAY-DATE                 PIC 9(08) COMP VALUE 0.
+002340 77  CUTOFF-DATE                PIC 9(08) COMP VALUE 0.
+002350 77  WORK-DATE-INT              PIC S9(09) COMP VALUE 0.
+002360 77  DOW-NUM                PIC 9(01) COMP VALUE 0.
+002370 77  BIZ-DAYS-LEFT              PIC 9(02) COMP VALUE 0.
+002380 77  TODAY-DATE-X               PIC 9(08).
+002390 01  CHART-DATE-DISP.
+002400     03  CHART-YYYY             PIC 9(04).
+002410     03  FILLER                 PIC X(01) VALUE "-".
+002420     03  CHART-MM               PIC 9(02).
+002430     03  FILLER                 PIC X(01) VALUE "-".
+002440     03  CHART-DD               PIC 9(02).
+002450
+002460*****************************************************************
+002470*    ROSTER / SEAT TABLE - SIZED FROM NAMEFILE'S COUNT HEADER   *
+002480*****************************************************************
+002490 COPY "NAMETAB.CPY".
+002500
+002510*****************************************************************
+002520*    RESULT-FILE READ-BACK SCRATCH TABLE - A SAME-DAY RESULT-    *
+002530*    FILE IS READ HERE, NEVER DIRECTLY INTO N-TABLE, SO A FILE   *
+002540*    THAT TURNS OUT SHORT NEVER LEAVES N-TABLE PARTLY OVERWRITTEN*
+002550*****************************************************************
+002560 COPY "NAMETAB.CPY" REPLACING N-REC BY RESULT-SCRATCH-REC
+002570         N-TABLE BY RESULT-SCRATCH
+002580         N-IDX BY RESULT-SCRATCH-IDX.
+002590
+002600*****************************************************************
+002610*    EXCLUSION PAIRS - MUST-NOT-SIT-TOGETHER NAMES              *
+002620*****************************************************************
+002630 COPY "EXCLTAB.CPY".
+002640
+002650*****************************************************************
+002660*    ROOM LAYOUT - ONE ENTRY PER ROOM ON THE FLOOR               *
+002670*****************************************************************
+002680 COPY "ROOMTAB.CPY".
+002690
+002700*****************************************************************
+002710*    ADJACENT-SEAT LOOKUP - BUILT ONCE FROM THE ROOM LAYOUT      *
+002720*****************************************************************
+002730 COPY "ADJTAB.CPY".
+002740
+002750*****************************************************************
+002760*    LOCKED-SEAT PINS - NAME/SEAT PAIRS FROM THE OPTIONAL        *
+002770*    LOCKFILE, AND THE FREE (UNPINNED) POSITIONS LEFT TO SHUFFLE *
+002780*****************************************************************
+002790 COPY "LOCKTAB.CPY".
+002800 COPY "FREEPOS.CPY".
+002810
+002820 PROCEDURE DIVISION.
+002830*****************************************************************
+002840 0000-MAINLINE.
+002850     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002860     PERFORM 1500-READ-EXCLUSIONS THRU 1500-EXIT
+002870     PERFORM 1600-READ-ROOMS THRU 1600-EXIT
+002880     PERFORM 2000-READ-ROSTER THRU 2000-EXIT
+002890             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT
+002900     CLOSE I-FILE
+002910     PERFORM 2100-VALIDATE-DUPLICATES THRU 2100-EXIT
+002920     PERFORM 2200-READ-LOCKS THRU 2200-EXIT
+002930     PERFORM 2300-APPLY-LOCKS THRU 2300-EXIT
+002940     PERFORM 2400-BUILD-FREE-POSITIONS THRU 2400-EXIT
+002950     PERFORM 1700-BUILD-RESULT-PATH THRU 1700-EXIT
+002960     PERFORM 1800-CHECK-EXISTING-RESULT THRU 1800-EXIT
+002970     PERFORM 1720-BUILD-STATUS-PATH THRU 1720-EXIT
+002980     PERFORM 1850-CHECK-RUN-STATUS THRU 1850-EXIT
+002990     IF RESULT-NOT-RUN
+003000             PERFORM 1860-WRITE-RUN-STARTED THRU 1860-EXIT
+003010             PERFORM 2500-COMPUTE-CUTOFF-DATE THRU 2500-EXIT
+003020             PERFORM 3000-SHUFFLE-UNTIL-CLEAN THRU 3000-EXIT
+003030             IF HIST-CONFLICT
+003040                     DISPLAY "SEKIGAE: NO VALID ARRANGEMENT "
+003050                             "FOUND - NOTHING WRITTEN, RESUBMIT"
+003060                     MOVE 1 TO RETURN-CODE
+003070                     PERFORM 9999-EXIT THRU 9999-EXIT
+003080             END-IF
+003100             PERFORM 1900-WRITE-RESULT THRU 1900-EXIT
+003110             PERFORM 1950-WRITE-DIRFEED THRU 1950-EXIT
+003115             PERFORM 8000-WRITE-HISTORY THRU 8000-EXIT
+003120             PERFORM 1870-WRITE-RUN-COMPLETED THRU 1870-EXIT
+003130     END-IF
+003140     PERFORM 4000-DISPLAY-RESULT THRU 4000-EXIT
+003150             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT
+003160     PERFORM 5000-WRITE-CHART THRU 5000-EXIT
+003170     PERFORM 9999-EXIT THRU 9999-EXIT.
+003180
+003190*****************************************************************
+003200*    1000-INITIALIZE - OPEN FILES, READ THE COUNT HEADER        *
+003210*****************************************************************
+003220 1000-INITIALIZE.
+003230     MOVE FUNCTION CURRENT-DATE (1:8) TO TODAY-DATE
+003240     MOVE TODAY-DATE TO TODAY-DATE-X
+003250     MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (11:6)) TO J
+003260     OPEN INPUT I-FILE
+003270     READ I-FILE INTO I-READ
+003280             AT END MOVE HIGH-VALUE TO I-EOF
+003290     END-READ
+003300     IF AT-EOF
+003310             DISPLAY "SEKIGAE: NAMEFILE HAS NO COUNT HEADER"
+003320             PERFORM 9999-EXIT THRU 9999-EXIT
+003330     END-IF
+003340     MOVE I-READ-CNT-N TO N-COUNT.
+003350 1000-EXIT.
+003360     EXIT.
+003370
+003380*****************************************************************
+003390*    1500-READ-EXCLUSIONS - OPTIONAL MUST-NOT-SIT-TOGETHER FILE  *
+003400*    EXCLFILE MAY NOT EXIST; NO EXCLUSIONS ARE THEN ENFORCED.    *
+003410*****************************************************************
+003420 1500-READ-EXCLUSIONS.
+003430     MOVE 0 TO EXCL-COUNT
+003440     OPEN INPUT EXCL-FILE
+003450     IF EXCL-STATUS = "35"
+003460             CONTINUE
+003470     ELSE
+003480             READ EXCL-FILE INTO EXCL-READ
+003490             MOVE EXCL-READ-CNT-N TO EXCL-COUNT
+003500            IF EXCL-COUNT > 50
+003510                    DISPLAY "SEKIGAE: EXCLFILE COUNT HEADER "
+003520                            "EXCEEDS MAXIMUM OF 50 PAIRS"
+003530                    PERFORM 9999-EXIT THRU 9999-EXIT
+003540            END-IF
+003550             PERFORM 1510-READ-ONE-EXCLUSION THRU 1510-EXIT
+003560                     VARYING EXCL-IDX FROM 1 BY 1
+003570                     UNTIL EXCL-IDX > EXCL-COUNT
+003580             CLOSE EXCL-FILE
+003590     END-IF.
+003600 1500-EXIT.
+003610     EXIT.
+003620
+003630 1510-READ-ONE-EXCLUSION.
+003640     READ EXCL-FILE INTO EXCL-PAIR (EXCL-IDX)
+003650            AT END
+003660            DISPLAY "SEKIGAE: EXCLFILE SHORT OF ITS OWN COUNT "
+003670                    "HEADER AT PAIR " EXCL-IDX
+003680            PERFORM 9999-EXIT THRU 9999-EXIT
+003690            END-READ.
+003700 1510-EXIT.
+003710     EXIT.
+003720
+003730*****************************************************************
+003740*    1600-READ-ROOMS - OPTIONAL ROOM LAYOUT.  ROOMFILE MAY NOT   *
+003750*    EXIST; THE FLOOR IS THEN TREATED AS ONE ROOM THE SIZE OF    *
+003760*    THE WHOLE ROSTER (THE ORIGINAL SINGLE-ROOM LAYOUT).         *
+003770*****************************************************************
+003780 1600-READ-ROOMS.
+003790     MOVE 1 TO ROOM-COUNT
+003800     OPEN INPUT ROOM-FILE
+003810     IF ROOM-STATUS = "35"
+003820             MOVE N-COUNT TO ROOM-SEATS (1)
+003830             MOVE "FLOOR" TO ROOM-NAME (1)
+003840     ELSE
+003850             READ ROOM-FILE INTO ROOM-READ
+003860             MOVE ROOM-READ-CNT-N TO ROOM-COUNT
+003870            IF ROOM-COUNT > 20
+003880                    DISPLAY "SEKIGAE: ROOMFILE COUNT HEADER "
+003890                            "EXCEEDS MAXIMUM OF 20 ROOMS"
+003900                    PERFORM 9999-EXIT THRU 9999-EXIT
+003910            END-IF
+003920             PERFORM 1610-READ-ONE-ROOM THRU 1610-EXIT
+003930                     VARYING ROOM-IDX FROM 1 BY 1
+003940                     UNTIL ROOM-IDX > ROOM-COUNT
+003950             CLOSE ROOM-FILE
+003960     END-IF
+003970     MOVE 1 TO ROOM-SEAT-RUNNING
+003980     PERFORM 1620-SET-ROOM-OFFSETS THRU 1620-EXIT
+003990             VARYING ROOM-IDX FROM 1 BY 1
+004000             UNTIL ROOM-IDX > ROOM-COUNT
+004010     PERFORM 1630-VALIDATE-ROOM-TOTAL THRU 1630-EXIT
+004020     PERFORM 1650-BUILD-ADJACENCY THRU 1650-EXIT.
+004030 1600-EXIT.
+004040     EXIT.
+004050
+004060 1610-READ-ONE-ROOM.
+004070     READ ROOM-FILE INTO ROOM-ENTRY (ROOM-IDX)
+004080            AT END
+004090            DISPLAY "SEKIGAE: ROOMFILE SHORT OF ITS OWN COUNT "
+004100                    "HEADER AT ROOM " ROOM-IDX
+004110            PERFORM 9999-EXIT THRU 9999-EXIT
+004120            END-READ.
+004150 1610-EXIT.
+004160     EXIT.
+004170
+004180*****************************************************************
+004190*    1620-SET-ROOM-OFFSETS - WHERE EACH ROOM'S SEATS BEGIN IN    *
+004200*    N-TABLE, AND HOW MANY OF ITS SEATS ARE THE FRONT ROW.       *
+004210*****************************************************************
+004220 1620-SET-ROOM-OFFSETS.
+004230     MOVE ROOM-SEAT-RUNNING TO ROOM-SEAT-START (ROOM-IDX)
+004240     COMPUTE ROOM-FRONT-COUNT (ROOM-IDX) =
+004250         ROOM-SEATS (ROOM-IDX) - (ROOM-SEATS (ROOM-IDX) / 2)
+004260     ADD ROOM-SEATS (ROOM-IDX) TO ROOM-SEAT-RUNNING.
+004270 1620-EXIT.
+004280     EXIT.
+004290
+004300*****************************************************************
+004310*    1630-VALIDATE-ROOM-TOTAL - ROOMFILE'S SEAT COUNT MUST ADD   *
+004320*    UP TO EXACTLY THE ROSTER SIZE, OR THE SHUFFLE HAS NOWHERE   *
+004330*    TO PUT SOME NAMES (OR EMPTY SEATS WITH NOBODY TO FILL IT).  *
+004340*****************************************************************
+004350 1630-VALIDATE-ROOM-TOTAL.
+004360     MOVE 0 TO ROOM-SEAT-TOTAL
+004370     PERFORM 1640-ADD-ROOM-SEATS THRU 1640-EXIT
+004380             VARYING ROOM-IDX FROM 1 BY 1
+004390             UNTIL ROOM-IDX > ROOM-COUNT
+004400     IF ROOM-SEAT-TOTAL NOT = N-COUNT
+004410             DISPLAY "SEKIGAE: ROOMFILE SEATS DO NOT MATCH ROSTER"
+004420             PERFORM 9999-EXIT THRU 9999-EXIT
+004430     END-IF.
+004440 1630-EXIT.
+004450     EXIT.
+004460
+004470 1640-ADD-ROOM-SEATS.
+004480     ADD ROOM-SEATS (ROOM-IDX) TO ROOM-SEAT-TOTAL.
+004490 1640-EXIT.
+004500     EXIT.
+004510
+004520*****************************************************************
+004530*    1650-BUILD-ADJACENCY - ONE PASS OVER THE ROOM LAYOUT,       *
+004540*    RECORDING EVERY ADJACENT SEAT-POSITION PAIR (FRONT ROW AND  *
+004550*    BACK ROW EACH COUNT AS THEIR OWN ROW; ROOMS NEVER TOUCH).   *
+004560*****************************************************************
+004570 1650-BUILD-ADJACENCY.
+004580     MOVE 0 TO ADJ-COUNT
+004590     PERFORM 1655-BUILD-ROOM-ADJACENCY THRU 1655-EXIT
+004600             VARYING ROOM-IDX FROM 1 BY 1
+004610             UNTIL ROOM-IDX > ROOM-COUNT.
+004620 1650-EXIT.
+004630     EXIT.
+004640
+004650 1655-BUILD-ROOM-ADJACENCY.
+004660     MOVE ROOM-SEAT-START (ROOM-IDX) TO ROW-START
+004670     COMPUTE ROW-END = ROOM-SEAT-START (ROOM-IDX)
+004680         + ROOM-FRONT-COUNT (ROOM-IDX) - 1
+004690     PERFORM 1660-ADD-ROW-PAIRS THRU 1660-EXIT
+004700     COMPUTE ROW-START =
+004710         ROOM-SEAT-START (ROOM-IDX) + ROOM-FRONT-COUNT (ROOM-IDX)
+004720     COMPUTE ROW-END =
+004730         ROOM-SEAT-START (ROOM-IDX) + ROOM-SEATS (ROOM-IDX) - 1
+004740     PERFORM 1660-ADD-ROW-PAIRS THRU 1660-EXIT.
+004750 1655-EXIT.
+004760     EXIT.
+004770
+004780 1660-ADD-ROW-PAIRS.
+004790     IF ROW-END > ROW-START
+004800             PERFORM 1665-ADD-ONE-PAIR THRU 1665-EXIT
+004810                     VARYING K FROM ROW-START BY 1
+004820                     UNTIL K >= ROW-END
+004830     END-IF.
+004840 1660-EXIT.
+004850     EXIT.
+004860
+004870 1665-ADD-ONE-PAIR.
+004880     ADD 1 TO ADJ-COUNT
+004890     MOVE K TO ADJ-POS-A (ADJ-COUNT)
+004900     COMPUTE ADJ-POS-B (ADJ-COUNT) = K + 1.
+004910 1665-EXIT.
+004920     EXIT.
+004930
+004940*****************************************************************
+004950*    1700-BUILD-RESULT-PATH - TODAY'S DATED RESULT FILE NAME     *
+004960*****************************************************************
+004970 1700-BUILD-RESULT-PATH.
+004980     MOVE SPACE TO RESULT-PATH
+004990     STRING "RESULT-" TODAY-DATE-X ".TXT"
+005000             DELIMITED BY SIZE INTO RESULT-PATH.
+005010 1700-EXIT.
+005020     EXIT.
+005030
+005040*****************************************************************
+005050*    1800-CHECK-EXISTING-RESULT - IF TODAY'S JOB ALREADY RAN,    *
+005060*    READ BACK ITS ARRANGEMENT INSTEAD OF SHUFFLING AGAIN.  A    *
+005070*    RESULT-FILE WHOSE STORED COUNT NO LONGER MATCHES TODAY'S    *
+005080*    NAMEFILE (THE ROSTER CHANGED SINCE THE EARLIER RUN), OR     *
+005090*    THAT RUNS SHORT OF ITS OWN COUNT HEADER (A PRIOR RUN DIED   *
+005100*    MID-WRITE), IS NOT TRUSTED - THE JOB FALLS THROUGH TO A     *
+005110*    FRESH SHUFFLE INSTEAD.  THE READ-BACK GOES INTO RESULT-     *
+005120*    SCRATCH, NEVER DIRECTLY INTO N-TABLE, SO A SHORT FILE NEVER *
+005130*    LEAVES N-TABLE PARTLY OVERWRITTEN - N-TABLE ONLY PICKS UP   *
+005140*    THE READ-BACK ONCE ALL N-COUNT RECORDS CAME BACK CLEAN.     *
+005150*****************************************************************
+005160 1800-CHECK-EXISTING-RESULT.
+005170     MOVE "N" TO RESULT-ALREADY-SW
+005180     MOVE LOW-VALUE TO RESULT-EOF
+005190     OPEN INPUT RESULT-FILE
+005200     IF RESULT-STATUS = "35"
+005210             CONTINUE
+005220     ELSE
+005230             READ RESULT-FILE INTO RESULT-REC
+005240             IF RESULT-REC-CNT-N NOT = N-COUNT
+005250                     DISPLAY "SEKIGAE: RESULT-FILE ROSTER COUNT "
+005260                             "NO LONGER MATCHES NAMEFILE - "
+005270                             "RESHUFFLING"
+005280             ELSE
+005290                     PERFORM 1810-READ-ONE-RESULT-NAME
+005300                             THRU 1810-EXIT
+005310                             VARYING I FROM 1 BY 1
+005320                             UNTIL I > N-COUNT OR AT-RESULT-EOF
+005330                     IF NOT AT-RESULT-EOF
+005340                             MOVE "Y" TO RESULT-ALREADY-SW
+005350                             PERFORM 1815-COMMIT-RESULT-SCRATCH
+005360                                     THRU 1815-EXIT
+005370                                     VARYING I FROM 1 BY 1
+005380                                     UNTIL I > N-COUNT
+005390                     END-IF
+005400             END-IF
+005410             CLOSE RESULT-FILE
+005420     END-IF.
+005430 1800-EXIT.
+005440     EXIT.
+005450
+005460 1810-READ-ONE-RESULT-NAME.
+005470     READ RESULT-FILE INTO RESULT-SCRATCH (I)
+005480             AT END
+005490             DISPLAY "SEKIGAE: RESULT-FILE SHORT OF ITS OWN "
+005500                     "COUNT HEADER - RESHUFFLING"
+005510             MOVE HIGH-VALUE TO RESULT-EOF
+005520     END-READ.
+005530 1810-EXIT.
+005540     EXIT.
+005550
+005560 1815-COMMIT-RESULT-SCRATCH.
+005570     MOVE RESULT-SCRATCH (I) TO N-TABLE (I).
+005580 1815-EXIT.
+005590     EXIT.
+005600
+005610*****************************************************************
+005620*    1720-BUILD-STATUS-PATH - TODAY'S DATED RUN CHECKPOINT NAME  *
+005630*    (SAME NAMING PATTERN AS THE OTHER DATED FILES).             *
+005640*****************************************************************
+005650 1720-BUILD-STATUS-PATH.
+005660     MOVE SPACE TO STATUS-PATH
+005670     STRING "STATUS-" TODAY-DATE-X ".TXT"
+005680             DELIMITED BY SIZE INTO STATUS-PATH.
+005690 1720-EXIT.
+005700     EXIT.
+005710
+005720*****************************************************************
+005730*    1850-CHECK-RUN-STATUS - A STATUS FILE LEFT AT "STARTED"     *
+005740*    MEANS A PRIOR RUN FOR TODAY DIED BEFORE FINISHING.  A DATED *
+005750*    RESULT FILE LEFT BEHIND BY THAT RUN IS NOT TRUSTED IN THAT  *
+005760*    CASE - THE JOB IS FREE TO RESUBMIT AND RESHUFFLE.           *
+005770*****************************************************************
+005780 1850-CHECK-RUN-STATUS.
+005790     OPEN INPUT STATUS-FILE
+005800     IF RUN-STATUS-STATUS = "35"
+005810             CONTINUE
+005820     ELSE
+005825             READ STATUS-FILE INTO STATUS-REC
+005826                     AT END
+005827                     MOVE SPACE TO STATUS-REC
+005828             END-READ
+005840             CLOSE STATUS-FILE
+005850             IF NOT RUN-COMPLETED
+005860                     DISPLAY "SEKIGAE: PRIOR RUN FOR TODAY DID "
+005870                             "NOT COMPLETE - RESHUFFLING"
+005880                     MOVE "N" TO RESULT-ALREADY-SW
+005890             END-IF
+005900     END-IF.
+005910 1850-EXIT.
+005920     EXIT.
+005930
+005940*****************************************************************
+005950*    1860-WRITE-RUN-STARTED - CHECKPOINT DROPPED BEFORE THE      *
+005960*    SHUFFLE TOUCHES ANY OUTPUT FILE.                            *
+005970*****************************************************************
+005980 1860-WRITE-RUN-STARTED.
+005990     OPEN OUTPUT STATUS-FILE
+006000     MOVE SPACE TO STATUS-REC
+006010     SET RUN-STARTED TO TRUE
+006020     WRITE STATUS-REC
+006030     CLOSE STATUS-FILE.
+006040 1860-EXIT.
+006050     EXIT.
+006060
+006070*****************************************************************
+006080*    1870-WRITE-RUN-COMPLETED - CHECKPOINT DROPPED ONLY AFTER    *
+006090*    HISTORY, RESULT AND DIRFEED HAVE ALL BEEN WRITTEN.          *
+006100*****************************************************************
+006110 1870-WRITE-RUN-COMPLETED.
+006120     OPEN OUTPUT STATUS-FILE
+006130     MOVE SPACE TO STATUS-REC
+006140     SET RUN-COMPLETED TO TRUE
+006150     WRITE STATUS-REC
+006160     CLOSE STATUS-FILE.
+006170 1870-EXIT.
+006180     EXIT.
+006190
+006200*****************************************************************
+006210*    1900-WRITE-RESULT - SAVE TODAY'S ARRANGEMENT SO A SECOND    *
+006220*    RUN THE SAME DAY CANNOT PRODUCE A CONTRADICTORY CHART.      *
+006230*****************************************************************
+006240 1900-WRITE-RESULT.
+006250     OPEN OUTPUT RESULT-FILE
+006260     MOVE SPACE TO RESULT-REC
+006270     MOVE N-COUNT TO RESULT-REC-CNT-N
+006280     WRITE RESULT-REC
+006290     PERFORM 1910-WRITE-ONE-RESULT-NAME THRU 1910-EXIT
+006300             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT
+006310     CLOSE RESULT-FILE.
+006320 1900-EXIT.
+006330     EXIT.
+006340
+006350 1910-WRITE-ONE-RESULT-NAME.
+006360     MOVE N-TABLE (I) TO RESULT-REC
+006370     WRITE RESULT-REC.
+006380 1910-EXIT.
+006390     EXIT.
+006400
+006410*****************************************************************
+006420*    1750-BUILD-DIRFEED-PATH - TODAY'S DATED OUTBOUND FEED NAME  *
+006430*    (SAME NAMING PATTERN AS THE DATED RESULT FILE, SO A SECOND  *
+006440*    RUN THE SAME DAY DOES NOT PRODUCE A SECOND FEED DROP).      *
+006450*****************************************************************
+006460 1750-BUILD-DIRFEED-PATH.
+006470     MOVE SPACE TO DIRFEED-PATH
+006480     STRING "DIRFEED-" TODAY-DATE-X ".TXT"
+006490             DELIMITED BY SIZE INTO DIRFEED-PATH.
+006500 1750-EXIT.
+006510     EXIT.
+006520
+006530*****************************************************************
+006540*    1950-WRITE-DIRFEED - DROP ONE OUTBOUND FEED RECORD PER      *
+006550*    PERSON FOR THE DIRECTORY/DOOR-BADGE SYSTEM TO PICK UP.  IF  *
+006560*    THE FEED WON'T OPEN, THE RUN HALTS BEFORE STATUS IS EVER    *
+006570*    MARKED COMPLETED - THE BADGE SYSTEM IS THE ONE CONSUMER OF  *
+006580*    THIS FILE, SO A SILENT MISS HERE IS NOT ACCEPTABLE.         *
+006590*****************************************************************
+006600 1950-WRITE-DIRFEED.
+006610     PERFORM 1750-BUILD-DIRFEED-PATH THRU 1750-EXIT
+006620     OPEN OUTPUT DIRFEED-FILE
+006630     IF DIRFEED-STATUS NOT = "00"
+006640             DISPLAY "SEKIGAE: COULD NOT OPEN DIRFEED FOR OUTPUT "
+006650                     "- STATUS " DIRFEED-STATUS
+006660             MOVE 1 TO RETURN-CODE
+006670             PERFORM 9999-EXIT THRU 9999-EXIT
+006680     END-IF
+006690     PERFORM 1960-WRITE-ONE-DIRFEED-REC THRU 1960-EXIT
+006700             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT
+006710     CLOSE DIRFEED-FILE.
+006720 1950-EXIT.
+006730     EXIT.
+006740
+006750 1960-WRITE-ONE-DIRFEED-REC.
+006760     PERFORM 1970-FIND-ROOM-FOR-SEAT THRU 1970-EXIT
+006770     MOVE N-TABLE (I) TO DIRFEED-NAME
+006780     MOVE ROOM-NAME (ROOM-OF-SEAT) TO DIRFEED-ROOM
+006790     MOVE SEAT-IN-ROOM TO DIRFEED-SEAT-NO
+006800     MOVE TODAY-DATE TO DIRFEED-EFF-DATE
+006810     WRITE DIRFEED-REC.
+006820 1960-EXIT.
+006830     EXIT.
+006840
+006850*****************************************************************
+006860*    1970-FIND-ROOM-FOR-SEAT - WHICH ROOM OWNS ABSOLUTE SEAT     *
+006870*    POSITION I, AND ITS SEAT NUMBER WITHIN THAT ROOM.           *
+006880*****************************************************************
+006890 1970-FIND-ROOM-FOR-SEAT.
+006900     MOVE "N" TO SEAT-FOUND-SW
+006910     PERFORM 1975-CHECK-ONE-ROOM THRU 1975-EXIT
+006920             VARYING ROOM-IDX FROM 1 BY 1
+006930             UNTIL ROOM-IDX > ROOM-COUNT OR SEAT-FOUND.
+006940 1970-EXIT.
+006950     EXIT.
+006960
+006970 1975-CHECK-ONE-ROOM.
+006980     IF NOT SEAT-FOUND
+006990        AND I >= ROOM-SEAT-START (ROOM-IDX)
+007000        AND I < ROOM-SEAT-START (ROOM-IDX) + ROOM-SEATS (ROOM-IDX)
+007010             MOVE ROOM-IDX TO ROOM-OF-SEAT
+007020             COMPUTE SEAT-IN-ROOM =
+007030                 I - ROOM-SEAT-START (ROOM-IDX) + 1
+007040             SET SEAT-FOUND TO TRUE
+007050     END-IF.
+007060 1975-EXIT.
+007070     EXIT.
+007080
+007090*****************************************************************
+007100*    2000-READ-ROSTER - READ ONE NAME INTO N-TABLE(I).  THE LINE *
+007110*    IS VALIDATED BEFORE IT IS TRUSTED: BLANK OR OVER-LENGTH     *
+007120*    (>16 CHARACTER) NAMES STOP THE RUN INSTEAD OF BEING         *
+007130*    SILENTLY TRUNCATED INTO THE SEATING TABLE.                  *
+007140*****************************************************************
+007150 2000-READ-ROSTER.
+007160     READ I-FILE INTO I-READ
+007170             AT END
+007180             DISPLAY "SEKIGAE: NAMEFILE SHORT OF HEADER"
+007190             MOVE HIGH-VALUE TO I-EOF
+007200             PERFORM 9999-EXIT THRU 9999-EXIT
+007210     END-READ
+007220     PERFORM 2050-VALIDATE-ROSTER-LINE THRU 2050-EXIT
+007230     MOVE I-READ (1:16) TO N-TABLE (I).
+007240 2000-EXIT.
+007250     EXIT.
+007260
+007270*****************************************************************
+007280*    2050-VALIDATE-ROSTER-LINE - REJECT A BLANK OR OVER-LENGTH   *
+007290*    NAMEFILE RECORD, NAMING THE OFFENDING ROSTER LINE (I + 1,   *
+007292*    SINCE LINE 1 OF THE FILE IS THE COUNT HEADER, NOT ENTRY 1). *
+007294*    OVER-LENGTH IS JUDGED BY WHETHER ANYTHING NON-BLANK SITS    *
+007296*    PAST COLUMN 16, NOT BY COUNTING TO THE FIRST EMBEDDED SPACE,*
+007298*    SO A LONG NAME WITH A SPACE IN IT (A SURNAME) IS STILL      *
+007300*    CAUGHT INSTEAD OF SILENTLY TRUNCATED.                       *
+007305*****************************************************************
+007310 2050-VALIDATE-ROSTER-LINE.
+007315     COMPUTE ROSTER-LINE-NO = I + 1
+007320     IF I-READ = SPACE
+007330             DISPLAY "SEKIGAE: NAMEFILE ROSTER LINE "
+007335                     ROSTER-LINE-NO " IS BLANK"
+007350             PERFORM 9999-EXIT THRU 9999-EXIT
+007360     END-IF
+007400     IF I-READ (17:16) NOT = SPACE
+007410             DISPLAY "SEKIGAE: NAMEFILE ROSTER LINE "
+007415                     ROSTER-LINE-NO " NAME IS OVER 16 CHARACTERS"
+007430             PERFORM 9999-EXIT THRU 9999-EXIT
+007440     END-IF.
+007450 2050-EXIT.
+007460     EXIT.
+007470
+007480*****************************************************************
+007490*    2100-VALIDATE-DUPLICATES - NO TWO ROSTER ENTRIES MAY BE THE *
+007500*    SAME NAME, OR THE SAME PERSON WOULD GET TWO SEATS.          *
+007510*****************************************************************
+007520 2100-VALIDATE-DUPLICATES.
+007530     PERFORM 2110-CHECK-ONE-NAME THRU 2110-EXIT
+007540             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT.
+007550 2100-EXIT.
+007560     EXIT.
+007570
+007580 2110-CHECK-ONE-NAME.
+007590     COMPUTE START-J = I + 1
+007600     PERFORM 2120-COMPARE-TO-LATER THRU 2120-EXIT
+007610             VARYING J FROM START-J BY 1 UNTIL J > N-COUNT.
+007620 2110-EXIT.
+007630     EXIT.
+007640
+007650 2120-COMPARE-TO-LATER.
+007660     IF N-TABLE (I) = N-TABLE (J)
+007662             COMPUTE ROSTER-LINE-NO = I + 1
+007664             COMPUTE ROSTER-LINE-NO-2 = J + 1
+007670             DISPLAY "SEKIGAE: NAMEFILE HAS A DUPLICATE NAME - "
+007680                     N-TABLE (I) " (ROSTER LINES " ROSTER-LINE-NO
+007690                     " AND " ROSTER-LINE-NO-2 ")"
+007695             PERFORM 9999-EXIT THRU 9999-EXIT
+007700     END-IF.
+007710 2120-EXIT.
+007720     EXIT.
+007730
+007740*****************************************************************
+007750*    2200-READ-LOCKS - OPTIONAL PINNED-SEAT FILE.  LOCKFILE MAY  *
+007760*    NOT EXIST; NO SEATS ARE THEN PINNED AND THE FULL ROSTER IS  *
+007770*    FREE TO SHUFFLE, AS BEFORE.                                 *
+007780*****************************************************************
+007790 2200-READ-LOCKS.
+007800     MOVE 0 TO LOCK-COUNT
+007810     OPEN INPUT LOCK-FILE
+007820     IF LOCK-STATUS = "35"
+007830             CONTINUE
+007840     ELSE
+007850             READ LOCK-FILE INTO LOCK-READ
+007860             MOVE LOCK-READ-CNT-N TO LOCK-COUNT
+007870            IF LOCK-COUNT > 50
+007880                    DISPLAY "SEKIGAE: LOCKFILE COUNT HEADER "
+007890                            "EXCEEDS MAXIMUM OF 50 PINS"
+007900                    PERFORM 9999-EXIT THRU 9999-EXIT
+007910            END-IF
+007920             PERFORM 2210-READ-ONE-LOCK THRU 2210-EXIT
+007930                     VARYING LOCK-IDX FROM 1 BY 1
+007940                     UNTIL LOCK-IDX > LOCK-COUNT
+007950             CLOSE LOCK-FILE
+007960     END-IF
+007970     PERFORM 2220-VALIDATE-ONE-LOCK THRU 2220-EXIT
+007980             VARYING LOCK-IDX FROM 1 BY 1
+007990             UNTIL LOCK-IDX > LOCK-COUNT.
+008000 2200-EXIT.
+008010     EXIT.
+008020
+008030 2210-READ-ONE-LOCK.
+008040     READ LOCK-FILE INTO LOCK-ENTRY (LOCK-IDX)
+008050            AT END
+008060            DISPLAY "SEKIGAE: LOCKFILE SHORT OF ITS OWN COUNT "
+008070                    "HEADER AT PIN " LOCK-IDX
+008080            PERFORM 9999-EXIT THRU 9999-EXIT
+008090            END-READ.
+008100 2210-EXIT.
+008110     EXIT.
+008120
+008130*****************************************************************
+008140*    2220-VALIDATE-ONE-LOCK - THE SEAT NUMBER MUST BE ON THE     *
+008150*    FLOOR, THE NAME MUST BE ON THE ROSTER, AND NO TWO ENTRIES   *
+008160*    MAY FIGHT OVER THE SAME NAME OR THE SAME SEAT.              *
+008170*****************************************************************
+008180 2220-VALIDATE-ONE-LOCK.
+008190     IF LOCK-SEAT (LOCK-IDX) < 1 OR
+008200             LOCK-SEAT (LOCK-IDX) > N-COUNT
+008210             DISPLAY "SEKIGAE: LOCKFILE SEAT OUT OF RANGE FOR "
+008220                     LOCK-NAME (LOCK-IDX)
+008230             PERFORM 9999-EXIT THRU 9999-EXIT
+008240     END-IF
+008250     PERFORM 2230-CHECK-NAME-IN-ROSTER THRU 2230-EXIT
+008260     PERFORM 2240-CHECK-LOCK-CONFLICTS THRU 2240-EXIT.
+008270 2220-EXIT.
+008280     EXIT.
+008290
+008300 2230-CHECK-NAME-IN-ROSTER.
+008310     PERFORM 2320-FIND-NAME-POSITION THRU 2320-EXIT
+008320     IF NOT NAME-FOUND
+008330             DISPLAY "SEKIGAE: LOCKFILE NAME NOT IN ROSTER - "
+008340                     LOCK-NAME (LOCK-IDX)
+008350             PERFORM 9999-EXIT THRU 9999-EXIT
+008360     END-IF.
+008370 2230-EXIT.
+008380     EXIT.
+008390
+008400 2240-CHECK-LOCK-CONFLICTS.
+008410     IF LOCK-IDX > 1
+008420             COMPUTE LOCK-END-J = LOCK-IDX - 1
+008430             PERFORM 2250-COMPARE-TO-EARLIER-LOCK THRU 2250-EXIT
+008440                     VARYING LOCK-J FROM 1 BY 1
+008450                     UNTIL LOCK-J > LOCK-END-J
+008460     END-IF.
+008470 2240-EXIT.
+008480     EXIT.
+008490
+008500 2250-COMPARE-TO-EARLIER-LOCK.
+008510     IF LOCK-SEAT (LOCK-IDX) = LOCK-SEAT (LOCK-J) OR
+008520             LOCK-NAME (LOCK-IDX) = LOCK-NAME (LOCK-J)
+008530             DISPLAY "SEKIGAE: LOCKFILE CONFLICTING ENTRY - "
+008540                     LOCK-NAME (LOCK-IDX)
+008550             PERFORM 9999-EXIT THRU 9999-EXIT
+008560     END-IF.
+008570 2250-EXIT.
+008580     EXIT.
+008590
+008600*****************************************************************
+008610*    2300-APPLY-LOCKS - SEAT EACH PINNED NAME AT ITS PINNED SEAT,*
+008620*    SWAPPING WHOEVER CURRENTLY SITS THERE INTO THE PINNED NAME'S*
+008630*    OLD SEAT.  RUN ONCE, BEFORE THE SHUFFLE EVER TOUCHES        *
+008640*    N-TABLE.                                                    *
+008650*****************************************************************
+008660 2300-APPLY-LOCKS.
+008670     PERFORM 2310-APPLY-ONE-LOCK THRU 2310-EXIT
+008680             VARYING LOCK-IDX FROM 1 BY 1
+008690             UNTIL LOCK-IDX > LOCK-COUNT.
+008700 2300-EXIT.
+008710     EXIT.
+008720
+008730 2310-APPLY-ONE-LOCK.
+008740     PERFORM 2320-FIND-NAME-POSITION THRU 2320-EXIT
+008750     IF CUR-POS NOT = LOCK-SEAT (LOCK-IDX)
+008760             MOVE N-TABLE (LOCK-SEAT (LOCK-IDX)) TO TEMP
+008770             MOVE N-TABLE (CUR-POS) TO
+008780                     N-TABLE (LOCK-SEAT (LOCK-IDX))
+008790             MOVE TEMP TO N-TABLE (CUR-POS)
+008800     END-IF.
+008810 2310-EXIT.
+008820     EXIT.
+008830
+008840*****************************************************************
+008850*    2320-FIND-NAME-POSITION - WHERE IN N-TABLE DOES             *
+008860*    LOCK-NAME(LOCK-IDX) CURRENTLY SIT?  SHARED BY THE ROSTER    *
+008870*    CHECK AND THE LOCK-PLACEMENT STEP.                          *
+008880*****************************************************************
+008890 2320-FIND-NAME-POSITION.
+008900     MOVE "N" TO NAME-FOUND-SW
+008910     PERFORM 2325-CHECK-ONE-POSITION THRU 2325-EXIT
+008920             VARYING I FROM 1 BY 1
+008930             UNTIL I > N-COUNT OR NAME-FOUND.
+008940 2320-EXIT.
+008950     EXIT.
+008960
+008970 2325-CHECK-ONE-POSITION.
+008980     IF NOT NAME-FOUND AND N-TABLE (I) = LOCK-NAME (LOCK-IDX)
+008990             MOVE I TO CUR-POS
+009000             SET NAME-FOUND TO TRUE
+009010     END-IF.
+009020 2325-EXIT.
+009030     EXIT.
+009040
+009050*****************************************************************
+009060*    2400-BUILD-FREE-POSITIONS - EVERY ABSOLUTE SEAT POSITION    *
+009070*    NOT CLAIMED BY A LOCKFILE PIN, IN ORDER.  THE SHUFFLE ONLY  *
+009080*    EVER SWAPS AMONG THESE.                                     *
+009090*****************************************************************
+009100 2400-BUILD-FREE-POSITIONS.
+009110     MOVE 0 TO FREE-COUNT
+009120     PERFORM 2410-CHECK-ONE-SEAT THRU 2410-EXIT
+009130             VARYING I FROM 1 BY 1 UNTIL I > N-COUNT.
+009140 2400-EXIT.
+009150     EXIT.
+009160
+009170 2410-CHECK-ONE-SEAT.
+009180     MOVE "N" TO SEAT-LOCKED-SW
+009190     PERFORM 2420-CHECK-SEAT-VS-LOCK THRU 2420-EXIT
+009200             VARYING LOCK-IDX FROM 1 BY 1
+009210             UNTIL LOCK-IDX > LOCK-COUNT OR SEAT-LOCKED
+009220     IF NOT SEAT-LOCKED
+009230             ADD 1 TO FREE-COUNT
+009240             MOVE I TO FREE-POS (FREE-COUNT)
+009250     END-IF.
+009260 2410-EXIT.
+009270     EXIT.
+009280
+009290 2420-CHECK-SEAT-VS-LOCK.
+009300     IF LOCK-SEAT (LOCK-IDX) = I
+009310             SET SEAT-LOCKED TO TRUE
+009320     END-IF.
+009330 2420-EXIT.
+009340     EXIT.
+009350
+009360*****************************************************************
+009370*    2500-COMPUTE-CUTOFF-DATE - WALK BACK 5 BUSINESS DAYS FROM  *
+009380*    TODAY TO GET THE OLDEST HISTORY DATE STILL "LIVE".  DAY    *
+009390*    1601-01-01 IS INTEGER 1 AND IS A MONDAY, SO DOW-NUM    *
+009400*    0 = MONDAY ... 4 = FRIDAY, 5 = SATURDAY, 6 = SUNDAY.       *
+009410*****************************************************************
+009420 2500-COMPUTE-CUTOFF-DATE.
+009430     COMPUTE WORK-DATE-INT = FUNCTION INTEGER-OF-DATE(TODAY-DATE)
+009440     MOVE 5 TO BIZ-DAYS-LEFT
+009450     PERFORM 2510-STEP-BACK-ONE-DAY THRU 2510-EXIT
+009460             UNTIL BIZ-DAYS-LEFT = 0
+009470     COMPUTE CUTOFF-DATE =
+009480         FUNCTION DATE-OF-INTEGER(WORK-DATE-INT).
+009490 2500-EXIT.
+009500     EXIT.
+009510
+009520 2510-STEP-BACK-ONE-DAY.
+009530     SUBTRACT 1 FROM WORK-DATE-INT
+009540     COMPUTE DOW-NUM = FUNCTION MOD(WORK-DATE-INT - 1, 7)
+009550     IF DOW-NUM < 5
+009560             SUBTRACT 1 FROM BIZ-DAYS-LEFT
+009570     END-IF.
+009580 2510-EXIT.
+009590     EXIT.
+009600
+009610*****************************************************************
+009620*    3000-SHUFFLE-UNTIL-CLEAN - RE-ROLL THE SHUFFLE UNTIL NO    *
+009630*    ADJACENT PAIR REPEATS ONE SEEN IN THE LIVE HISTORY WINDOW, *
+009640*    OR UNTIL WE GIVE UP AFTER MAX-SHUFFLE-TRIES ATTEMPTS.      *
+009650*****************************************************************
+009660 3000-SHUFFLE-UNTIL-CLEAN.
+009670     MOVE 0 TO SHUFFLE-TRIES
+009680     MOVE "Y" TO HIST-CONFLICT-SW
+009690     PERFORM 3100-TRY-ONE-SHUFFLE THRU 3100-EXIT
+009700             WITH TEST AFTER UNTIL NOT HIST-CONFLICT
+009710             OR SHUFFLE-TRIES NOT LESS THAN MAX-SHUFFLE-TRIES.
+009720 3000-EXIT.
+009730     EXIT.
+009740
+009750 3100-TRY-ONE-SHUFFLE.
+009760     IF FREE-COUNT > 0
+009770             PERFORM 3200-SWAP-ONE THRU 3200-EXIT
+009780                     VARYING FREE-IDX FROM FREE-COUNT BY -1
+009790                     UNTIL FREE-IDX = 0
+009800     END-IF
+009810     PERFORM 3300-CHECK-HISTORY THRU 3300-EXIT
+009820     IF HIST-NO-CONFLICT
+009830             PERFORM 3400-CHECK-EXCLUSIONS THRU 3400-EXIT
+009840     END-IF
+009850     ADD 1 TO SHUFFLE-TRIES
+009860     IF HIST-CONFLICT AND SHUFFLE-TRIES NOT LESS THAN
+009870             MAX-SHUFFLE-TRIES
+009880             DISPLAY "SEKIGAE: COULD NOT CLEAR NEIGHBOR CONFLICT"
+009890     END-IF.
+009900 3100-EXIT.
+009910     EXIT.
+009920
+009930*****************************************************************
+009940*    3200-SWAP-ONE - ONE STEP OF THE FISHER-YATES STYLE SWAP,    *
+009950*    OVER THE FREE (UNPINNED) POSITIONS ONLY                     *
+009960*****************************************************************
+009970 3200-SWAP-ONE.
+009980     COMPUTE J = FUNCTION MOD(FUNCTION RANDOM * 10000,
+009990         FREE-COUNT) + 1
+010000     MOVE FREE-POS (FREE-IDX) TO POS-A
+010010     MOVE FREE-POS (J) TO POS-B
+010020     MOVE N-TABLE (POS-A) TO TEMP
+010030     MOVE N-TABLE (POS-B) TO N-TABLE (POS-A)
+010040     MOVE TEMP TO N-TABLE (POS-B).
+010050 3200-EXIT.
+010060     EXIT.
+010070
+010080*****************************************************************
+010090*    3300-CHECK-HISTORY - DOES ANY ADJACENT PAIR IN THE CURRENT *
+010100*    CANDIDATE MATCH A PAIR SEEN WITHIN THE LIVE HISTORY WINDOW?*
+010110*****************************************************************
+010120 3300-CHECK-HISTORY.
+010130     MOVE "N" TO HIST-CONFLICT-SW
+010140     MOVE LOW-VALUE TO HIST-EOF
+010150     OPEN INPUT HIST-FILE
+010160     IF HIST-STATUS = "35"
+010170             CONTINUE
+010180     ELSE
+010190             PERFORM 3310-CHECK-ONE-HIST-REC THRU 3310-EXIT
+010200                     UNTIL AT-HIST-EOF OR HIST-CONFLICT
+010210             CLOSE HIST-FILE
+010220     END-IF.
+010230 3300-EXIT.
+010240     EXIT.
+010250
+010260 3310-CHECK-ONE-HIST-REC.
+010270     READ HIST-FILE
+010280             AT END MOVE HIGH-VALUE TO HIST-EOF
+010290             NOT AT END
+010300             IF HIST-DATE NOT LESS THAN CUTOFF-DATE
+010310                     PERFORM 3320-CHECK-HIST-REC-VS-TABLE
+010320                             THRU 3320-EXIT
+010330                             VARYING ADJ-IDX FROM 1 BY 1
+010340                             UNTIL ADJ-IDX > ADJ-COUNT
+010350                             OR HIST-CONFLICT
+010360             END-IF
+010370     END-READ.
+010380 3310-EXIT.
+010390     EXIT.
+010400
+010410 3320-CHECK-HIST-REC-VS-TABLE.
+010420     IF (N-TABLE (ADJ-POS-A (ADJ-IDX)) = HIST-NAME-1 AND
+010430             N-TABLE (ADJ-POS-B (ADJ-IDX)) = HIST-NAME-2) OR
+010440        (N-TABLE (ADJ-POS-A (ADJ-IDX)) = HIST-NAME-2 AND
+010450             N-TABLE (ADJ-POS-B (ADJ-IDX)) = HIST-NAME-1)
+010460             MOVE "Y" TO HIST-CONFLICT-SW
+010470     END-IF.
+010480 3320-EXIT.
+010490     EXIT.
+010500
+010510*****************************************************************
+010520*    3400-CHECK-EXCLUSIONS - DOES ANY ADJACENT PAIR IN THE       *
+010530*    CANDIDATE MATCH A MUST-NOT-SIT-TOGETHER PAIR FROM EXCLFILE? *
+010540*****************************************************************
+010550 3400-CHECK-EXCLUSIONS.
+010560     IF EXCL-COUNT > 0
+010570             PERFORM 3410-CHECK-ONE-SEAT-PAIR THRU 3410-EXIT
+010580                     VARYING ADJ-IDX FROM 1 BY 1
+010590                     UNTIL ADJ-IDX > ADJ-COUNT OR HIST-CONFLICT
+010600     END-IF.
+010610 3400-EXIT.
+010620     EXIT.
+010630
+010640 3410-CHECK-ONE-SEAT-PAIR.
+010650     PERFORM 3420-CHECK-SEAT-PAIR-VS-EXCL THRU 3420-EXIT
+010660             VARYING EXCL-IDX FROM 1 BY 1
+010670             UNTIL EXCL-IDX > EXCL-COUNT OR HIST-CONFLICT.
+010680 3410-EXIT.
+010690     EXIT.
+010700
+010710 3420-CHECK-SEAT-PAIR-VS-EXCL.
+010720     MOVE N-TABLE (ADJ-POS-A (ADJ-IDX)) TO ADJ-NAME-A
+010730     MOVE N-TABLE (ADJ-POS-B (ADJ-IDX)) TO ADJ-NAME-B
+010740     IF (ADJ-NAME-A = EXCL-NAME-1 (EXCL-IDX) AND
+010750             ADJ-NAME-B = EXCL-NAME-2 (EXCL-IDX)) OR
+010760        (ADJ-NAME-A = EXCL-NAME-2 (EXCL-IDX) AND
+010770             ADJ-NAME-B = EXCL-NAME-1 (EXCL-IDX))
+010780             MOVE "Y" TO HIST-CONFLICT-SW
+010790     END-IF.
+010800 3420-EXIT.
+010810     EXIT.
+010820
+010830*****************************************************************
+010840*    4000-DISPLAY-RESULT - SHOW THE SHUFFLED SEATING ORDER      *
+010850*****************************************************************
+010860 4000-DISPLAY-RESULT.
+010870     DISPLAY N-TABLE(I).
+010880 4000-EXIT.
+010890     EXIT.
+010900
+010910*****************************************************************
+010920*    5000-WRITE-CHART - A DATED, ROW-LABELED CHART FOR THE WALL  *
+010930*****************************************************************
+010940 5000-WRITE-CHART.
+010950     MOVE TODAY-DATE-X (1:4) TO CHART-YYYY
+010960     MOVE TODAY-DATE-X (5:2) TO CHART-MM
+010970     MOVE TODAY-DATE-X (7:2) TO CHART-DD
+010980     OPEN OUTPUT CHART-FILE
+010990     MOVE SPACE TO CHART-LINE
+011000     STRING "SEKIGAE SEATING CHART - " CHART-DATE-DISP
+011010             DELIMITED BY SIZE INTO CHART-LINE
+011020     WRITE CHART-LINE
+011030     MOVE ALL "-" TO CHART-LINE
+011040     WRITE CHART-LINE
+011050     PERFORM 5050-WRITE-ONE-ROOM THRU 5050-EXIT
+011060             VARYING ROOM-IDX FROM 1 BY 1
+011070             UNTIL ROOM-IDX > ROOM-COUNT
+011080     CLOSE CHART-FILE.
+011090 5000-EXIT.
+011100     EXIT.
+011110
+011120*****************************************************************
+011130*    5050-WRITE-ONE-ROOM - ONE ROOM'S FRONT ROW AND BACK ROW.    *
+011131*    SEAT NUMBERS PRINTED BY 5100-WRITE-CHART-NAME ARE ROOM-     *
+011132*    RELATIVE (RESTARTING AT 1 FOR EACH ROOM), THE SAME WAY      *
+011133*    1975-CHECK-ONE-ROOM COMPUTES SEAT-IN-ROOM FOR DIRFEED - NOT *
+011134*    THE ABSOLUTE FLOOR-WIDE N-TABLE POSITION.                   *
+011140*****************************************************************
+011150 5050-WRITE-ONE-ROOM.
+011160     MOVE ROOM-SEAT-START (ROOM-IDX) TO ROOM-FRONT-START
+011170     COMPUTE ROOM-FRONT-END = ROOM-SEAT-START (ROOM-IDX)
+011180         + ROOM-FRONT-COUNT (ROOM-IDX) - 1
+011190     COMPUTE ROOM-BACK-START = ROOM-FRONT-END + 1
+011200     COMPUTE ROOM-BACK-END =
+011210         ROOM-SEAT-START (ROOM-IDX) + ROOM-SEATS (ROOM-IDX) - 1
+011220     MOVE SPACE TO CHART-LINE
+011230     WRITE CHART-LINE
+011240     MOVE SPACE TO CHART-LINE
+011250     STRING "ROOM: " ROOM-NAME (ROOM-IDX)
+011260             DELIMITED BY SIZE INTO CHART-LINE
+011270     WRITE CHART-LINE
+011280     MOVE SPACE TO CHART-LINE
+011290     STRING "FRONT ROW" DELIMITED BY SIZE INTO CHART-LINE
+011300     WRITE CHART-LINE
+011310     PERFORM 5100-WRITE-CHART-NAME THRU 5100-EXIT
+011320             VARYING I FROM ROOM-FRONT-START BY 1
+011330             UNTIL I > ROOM-FRONT-END
+011340     MOVE SPACE TO CHART-LINE
+011350     WRITE CHART-LINE
+011360     MOVE SPACE TO CHART-LINE
+011370     STRING "BACK ROW" DELIMITED BY SIZE INTO CHART-LINE
+011380     WRITE CHART-LINE
+011390     PERFORM 5100-WRITE-CHART-NAME THRU 5100-EXIT
+011400             VARYING I FROM ROOM-BACK-START BY 1
+011410             UNTIL I > ROOM-BACK-END.
+011420 5050-EXIT.
+011430     EXIT.
+011440
+011450 5100-WRITE-CHART-NAME.
+011460     MOVE SPACE TO CHART-LINE
+011465     COMPUTE SEAT-IN-ROOM = I - ROOM-SEAT-START (ROOM-IDX) + 1
+011470     MOVE SEAT-IN-ROOM TO SEAT-NO-DISP
+011480     STRING "  " SEAT-NO-DISP ". " N-TABLE (I)
+011490             DELIMITED BY SIZE INTO CHART-LINE
+011500     WRITE CHART-LINE.
+011510 5100-EXIT.
+011520     EXIT.
+011530
+011540*****************************************************************
+011550*    8000-WRITE-HISTORY - APPEND TODAY'S NEIGHBOR PAIRS.  RUNS   *
+011551*    AFTER RESULT AND DIRFEED ARE ALREADY WRITTEN, NOT BEFORE -  *
+011552*    A JOB THAT DIES BETWEEN HERE AND 1870-WRITE-RUN-COMPLETED   *
+011553*    LEAVES STATUS AT "STARTED" AND HAS ALREADY POSTED ITS ONLY  *
+011554*    ARRANGEMENT, SO NO ORPHANED HISTORY PAIRS FROM A DISCARDED  *
+011555*    EARLIER ATTEMPT CAN EVER GET APPENDED.                      *
+011560*****************************************************************
+011570 8000-WRITE-HISTORY.
+011580     OPEN EXTEND HIST-FILE
+011590     IF HIST-STATUS = "35"
+011600             CLOSE HIST-FILE
+011610             OPEN OUTPUT HIST-FILE
+011620     END-IF
+011630     MOVE TODAY-DATE TO HIST-DATE
+011640     PERFORM 8100-WRITE-ONE-HIST-REC THRU 8100-EXIT
+011650             VARYING ADJ-IDX FROM 1 BY 1 UNTIL ADJ-IDX > ADJ-COUNT
+011660     CLOSE HIST-FILE.
+011670 8000-EXIT.
+011680     EXIT.
+011690
+011700 8100-WRITE-ONE-HIST-REC.
+011710     MOVE N-TABLE (ADJ-POS-A (ADJ-IDX)) TO HIST-NAME-1
+011720     MOVE N-TABLE (ADJ-POS-B (ADJ-IDX)) TO HIST-NAME-2
+011730     WRITE HIST-REC.
+011740 8100-EXIT.
+011750     EXIT.
+011760
+011770*****************************************************************
+011780 9999-EXIT.
+011790     STOP RUN.
