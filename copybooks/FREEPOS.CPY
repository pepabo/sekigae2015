@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    FREEPOS.CPY                                                 *
+000030*    ABSOLUTE N-TABLE POSITIONS LEFT OPEN FOR THE SHUFFLE ONCE   *
+000040*    EVERY LOCKFILE PIN HAS BEEN PLACED.  THE FISHER-YATES SWAP  *
+000050*    WALKS THIS LIST INSTEAD OF 1..N-COUNT SO A PINNED SEAT IS   *
+000060*    NEVER CHOSEN AS EITHER SIDE OF A SWAP.                      *
+000070*****************************************************************
+000080 01  FREE-POS-TABLE.
+000090     03  FREE-POS                PIC 9(02) COMP
+000100                                  OCCURS 0 TO 99 TIMES
+000110                                  DEPENDING ON FREE-COUNT
+000120                                  INDEXED BY FREE-IDX.
