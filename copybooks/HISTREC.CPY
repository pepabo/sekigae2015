@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    HISTREC.CPY                                                *
+000030*    ONE SEATING-HISTORY RECORD PER ADJACENT NEIGHBOR PAIR      *
+000040*    PRODUCED BY A DAY'S SHUFFLE.  HISTFILE IS APPEND-ONLY.     *
+000050*****************************************************************
+000060 01  HIST-REC.
+000070     03  HIST-DATE              PIC 9(08).
+000080     03  HIST-NAME-1            PIC X(16).
+000090     03  HIST-NAME-2            PIC X(16).
