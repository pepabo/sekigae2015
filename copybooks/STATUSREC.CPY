@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    STATUSREC.CPY                                               *
+000030*    ONE-RECORD RUN CHECKPOINT FOR THE DATED STATUS FILE.        *
+000040*    WRITTEN "STARTED" BEFORE THE SHUFFLE BEGINS, OVERWRITTEN    *
+000050*    "COMPLETED" ONLY AFTER THE RESULT, HISTORY AND FEED FILES   *
+000060*    HAVE ALL BEEN WRITTEN - A FILE LEFT AT "STARTED" MEANS THE  *
+000070*    PRIOR RUN FOR THE DAY DID NOT FINISH.                       *
+000080*****************************************************************
+000090 01  STATUS-REC.
+000100     03  STATUS-CODE            PIC X(09).
+000110         88  RUN-STARTED                    VALUE "STARTED  ".
+000120         88  RUN-COMPLETED                  VALUE "COMPLETED".
+000130     03  FILLER                 PIC X(11).
