@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    NAMETAB.CPY                                                *
+000030*    ROSTER / SEATING TABLE, SIZED AT RUN TIME FROM THE COUNT   *
+000040*    HEADER RECORD IN THE ROSTER FILE.  MAXIMUM OF 99 SEATS.    *
+000050*****************************************************************
+000060 01  N-REC.
+000070     03  N-TABLE                PIC X(16)
+000080                                 OCCURS 1 TO 99 TIMES
+000090                                 DEPENDING ON N-COUNT
+000100                                 INDEXED BY N-IDX.
