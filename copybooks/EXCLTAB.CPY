@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    EXCLTAB.CPY                                                *
+000030*    MUST-NOT-SIT-TOGETHER PAIRS, READ FROM EXCLFILE'S COUNT    *
+000040*    HEADER.  EACH PAIR IS A FIXED 32-BYTE RECORD: NAME-1 IN    *
+000050*    COLUMNS 1-16, NAME-2 IN COLUMNS 17-32.                     *
+000060*****************************************************************
+000070 01  EXCL-TABLE.
+000080     03  EXCL-PAIR               OCCURS 0 TO 50 TIMES
+000090                                  DEPENDING ON EXCL-COUNT
+000100                                  INDEXED BY EXCL-IDX.
+000110         05  EXCL-NAME-1          PIC X(16).
+000120         05  EXCL-NAME-2          PIC X(16).
