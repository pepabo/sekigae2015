@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    LOCKTAB.CPY                                                 *
+000030*    PINNED-SEAT PAIRS, READ FROM LOCKFILE'S COUNT HEADER.  EACH *
+000040*    ENTRY IS A FIXED 18-BYTE RECORD: NAME IN COLUMNS 1-16, THE  *
+000050*    SEAT NUMBER THE NAME IS PINNED TO IN COLUMNS 17-18.         *
+000060*****************************************************************
+000070 01  LOCK-TABLE.
+000080     03  LOCK-ENTRY              OCCURS 0 TO 50 TIMES
+000090                                  DEPENDING ON LOCK-COUNT
+000100                                  INDEXED BY LOCK-IDX.
+000110         05  LOCK-NAME            PIC X(16).
+000120         05  LOCK-SEAT            PIC 9(02).
