@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    DIRFEEDREC.CPY                                              *
+000030*    ONE OUTBOUND DIRECTORY/DOOR-BADGE FEED RECORD PER PERSON:   *
+000040*    NAME, ROOM, SEAT NUMBER WITHIN THE ROOM, AND THE DATE THE   *
+000050*    ASSIGNMENT TAKES EFFECT.  FIXED-WIDTH, ONE RECORD PER LINE. *
+000060*****************************************************************
+000070 01  DIRFEED-REC.
+000080     03  DIRFEED-NAME           PIC X(16).
+000090     03  DIRFEED-ROOM           PIC X(20).
+000100     03  DIRFEED-SEAT-NO        PIC 9(02).
+000110     03  DIRFEED-EFF-DATE       PIC 9(08).
