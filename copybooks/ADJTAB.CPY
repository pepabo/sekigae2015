@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    ADJTAB.CPY                                                  *
+000030*    FLAT TABLE OF ADJACENT-SEAT POSITION PAIRS, BUILT ONCE PER  *
+000040*    RUN FROM THE ROOM LAYOUT.  TWO SEATS ARE "ADJACENT" ONLY    *
+000050*    WHEN THEY SHARE A ROOM AND A ROW (FRONT OR BACK); A ROOM'S  *
+000060*    LAST SEAT IS NEVER ADJACENT TO THE NEXT ROOM'S FIRST SEAT.  *
+000070*****************************************************************
+000080 01  ADJ-TABLE.
+000090     03  ADJ-PAIR                OCCURS 0 TO 98 TIMES
+000100                                 DEPENDING ON ADJ-COUNT
+000110                                 INDEXED BY ADJ-IDX.
+000120         05  ADJ-POS-A           PIC 9(02) COMP.
+000130         05  ADJ-POS-B           PIC 9(02) COMP.
