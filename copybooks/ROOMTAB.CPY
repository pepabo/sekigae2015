@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    ROOMTAB.CPY                                                 *
+000030*    ROOM LAYOUT TABLE, READ FROM ROOMFILE'S COUNT HEADER.       *
+000040*    WHEN ROOMFILE IS ABSENT, THE PROGRAM DEFAULTS TO ONE ROOM   *
+000050*    SIZED TO THE WHOLE ROSTER (THE ORIGINAL SINGLE-ROOM LAYOUT).*
+000060*    ROOM-SEAT-START IS THE ROOM'S FIRST POSITION IN N-TABLE;    *
+000070*    ROOM-FRONT-COUNT IS HOW MANY OF ITS SEATS ARE FRONT ROW.    *
+000080*****************************************************************
+000090 01  ROOM-TABLE.
+000100     03  ROOM-ENTRY              OCCURS 1 TO 20 TIMES
+000110                                 DEPENDING ON ROOM-COUNT
+000120                                 INDEXED BY ROOM-IDX.
+000130         05  ROOM-NAME           PIC X(20).
+000140         05  ROOM-SEATS          PIC 9(02).
+000150         05  ROOM-FRONT-COUNT    PIC 9(02).
+000160         05  ROOM-SEAT-START     PIC 9(02).
