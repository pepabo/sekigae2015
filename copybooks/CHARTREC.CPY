@@ -0,0 +1,5 @@
+000010*****************************************************************
+000020*    CHARTREC.CPY                                                *
+000030*    ONE PRINT LINE OF THE WALL-POSTING SEATING CHART.           *
+000040*****************************************************************
+000050 01  CHART-LINE                 PIC X(80).
